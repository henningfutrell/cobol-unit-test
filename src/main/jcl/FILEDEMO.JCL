@@ -0,0 +1,128 @@
+//FILEDEMO JOB (ACCTNO),'RJM - NIGHTLY COPY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOBNAME:   FILEDEMO
+//* PURPOSE:   OVERNIGHT COPY/TRANSFORM/VALIDATE OF THE INPUT FEED
+//*            THROUGH FILEDEMO, WITH A REPORT STEP THAT LISTS THE
+//*            END-OF-JOB CONTROL REPORT TO SYSOUT AND A FINAL STEP
+//*            THAT REBUILDS THE INDEXED LOOKUP COPY OF THE OUTPUT.
+//* MODIFICATION HISTORY:
+//*   09 AUG 2026  RJM   INITIAL VERSION - VALIDATE/PROCESS/REPORT.
+//*   09 AUG 2026  RJM   ADD STEP TO SCHEDULE FILEIDX.
+//*   09 AUG 2026  RJM   SHORTEN DDNAMES TO VALID 8-CHAR FORM; MAKE
+//*                      THE CONTROL-FILE DD OPTIONAL (DUMMY BY
+//*                      DEFAULT); DEFINE THE INDEXED CLUSTER VIA
+//*                      IDCAMS INSTEAD OF SPACE/DCB; GATE THE INDEX
+//*                      STEP ON FILEDEMO'S OWN RETURN CODE.
+//*   09 AUG 2026  RJM   PRE-ALLOCATE OUTDD/REJDD/CKPTDD AND REFERENCE
+//*                      THEM DISP=OLD SO A NORMAL OPEN OUTPUT
+//*                      TRUNCATES INSTEAD OF APPENDING TO LAST
+//*                      NIGHT'S RUN; STEP030 NOW COND=EVEN; SCOPE
+//*                      STEP035'S DELETE FAILURE TOLERANCE TO
+//*                      NOT-FOUND ONLY.
+//*   09 AUG 2026  RJM   FIX BACKWARDS COND TESTS ON STEP020, STEP035
+//*                      AND STEP040 - COND=(n,op,step) BYPASSES THE
+//*                      CURRENT STEP WHEN THE TEST IS TRUE, SO LT
+//*                      WAS SKIPPING THEM ON SUCCESS (RC 0) AND ONLY
+//*                      RUNNING THEM AFTER A FAILURE.  CHANGED TO GT
+//*                      SO THEY RUN ON SUCCESS AND ARE BYPASSED ON
+//*                      FAILURE, AS INTENDED.
+//*********************************************************************
+//*
+//* OPERATOR OVERRIDES &RESTART TO 'RESTART' ON THE SUBMIT SCREEN TO
+//* RESUME A PRIOR ABEND INSTEAD OF REPROCESSING FROM THE TOP.
+//*
+//         SET RESTART=''
+//*
+//* STEP010 - CONFIRM THE FEED IS PRESENT BEFORE FILEDEMO RUNS, SO A
+//* MISSING DATASET FAILS ALLOCATION HERE INSTEAD OF PARTWAY INTO THE
+//* PROCESS STEP.  CTLDD IS OMITTED HERE - IT IS OPTIONAL AND ONLY
+//* VALIDATED, VIA FILEDEMO'S OWN OPEN, IN STEP020.
+//*
+//STEP010  EXEC PGM=IEFBR14
+//INDD     DD DSN=PROD.FILEDEMO.INPUT,DISP=SHR
+//*
+//* STEP020 - RUN FILEDEMO.  OUTDD, REJDD AND CKPTDD ARE PERMANENT
+//* DATASETS ALLOCATED ONCE OUTSIDE THIS JOB STREAM (NOT BUILT HERE
+//* WITH SPACE=), AND ARE REFERENCED DISP=OLD RATHER THAN MOD - A
+//* NORMAL OPEN OUTPUT THEN POSITIONS AT THE FRONT AND TRUNCATES, AS
+//* THE NIGHTLY COPY/TRANSFORM REQUIRES, WHILE FILEDEMO'S OWN OPEN
+//* EXTEND ON A RESTART RUN STILL APPENDS TO WHATEVER PARTIAL OUTPUT
+//* THIS RUN ALREADY WROTE.  DISP=MOD WOULD APPEND ON *EVERY* RUN,
+//* NORMAL OR NOT, REGARDLESS OF WHICH COBOL OPEN VERB IS CODED.
+//*
+//* CTLDD DEFAULTS TO DUMMY - A SINGLE-FEED NIGHT NEEDS NO CONTROL
+//* FILE AND FILEDEMO FALLS BACK TO INDD ON ITS OWN WHEN CTLDD OPENS
+//* EMPTY.  ON A CATCH-UP OR MULTI-FEED NIGHT, THE OPERATOR OVERRIDES
+//* THIS CARD (E.G. // CTLDD DD DSN=PROD.FILEDEMO.CONTROL,DISP=SHR)
+//* TO POINT AT THE DATASET LISTING THAT NIGHT'S INPUT FEEDS.
+//*
+//STEP020  EXEC PGM=FILEDEMO,COND=(4,GT,STEP010),PARM='&RESTART'
+//STEPLIB  DD DSN=PROD.FILEDEMO.LOADLIB,DISP=SHR
+//INDD     DD DSN=PROD.FILEDEMO.INPUT,DISP=SHR
+//CTLDD    DD DUMMY
+//OUTDD    DD DSN=PROD.FILEDEMO.OUTPUT,DISP=OLD
+//REJDD    DD DSN=PROD.FILEDEMO.REJECT,DISP=OLD
+//CKPTDD   DD DSN=PROD.FILEDEMO.CHECKPT,DISP=OLD
+//RPTDD    DD DSN=PROD.FILEDEMO.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP030 - LIST THE END-OF-JOB CONTROL REPORT TO SYSOUT SO THE
+//* MORNING REVIEW CAN READ IT WITHOUT PULLING THE DATASET.  RUNS
+//* WHENEVER FILEDEMO GOT FAR ENOUGH TO WRITE A REPORT, INCLUDING A
+//* FAILED RUN (RETURN CODE 16), SO THE FAILURE COUNTS ARE VISIBLE -
+//* COND=EVEN SAYS THAT DIRECTLY (RUN EVEN IF A PRIOR STEP ABENDED)
+//* INSTEAD OF A RETURN-CODE TEST AGAINST IEFBR14, WHICH ALWAYS
+//* RETURNS 0 AND SO NEVER ACTUALLY BYPASSES ANYTHING.
+//* THE REPORT DATASET IS A GDG (PROD.FILEDEMO.RPT) - STEP020 ROLLS
+//* ON A NEW GENERATION, THIS STEP READS THAT SAME GENERATION BACK
+//* BY RELATIVE GENERATION NUMBER ZERO.
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.FILEDEMO.RPT(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//*
+//* STEP035 - (RE)DEFINE THE INDEXED CLUSTER FILEIDX LOADS BELOW.
+//* FILEIDX REBUILDS THE WHOLE INDEX EVERY RUN, SO THE CLUSTER IS
+//* DELETED AND REDEFINED EMPTY EACH TIME RATHER THAN REUSED; ONLY A
+//* NOT-FOUND CONDITION CODE (8) ON THE DELETE IS TOLERATED, SINCE
+//* THAT'S THE EXPECTED OUTCOME ON THE FIRST-EVER RUN - ANY OTHER
+//* NONZERO DELETE CONDITION CODE (SECURITY, DATASET IN USE, ETC.) IS
+//* LEFT TO FAIL THE STEP RATHER THAN BE MASKED.  ORGANIZATION
+//* INDEXED IN COBOL IS A VSAM KSDS ON THIS PLATFORM, WHICH JCL
+//* SPACE/DCB PARAMETERS DO NOT ALLOCATE - IT HAS TO BE DEFINED WITH
+//* IDCAMS.
+//*
+//STEP035  EXEC PGM=IDCAMS,COND=(4,GT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.FILEDEMO.INDEX CLUSTER
+  IF LASTCC = 8 THEN -
+      SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.FILEDEMO.INDEX)          -
+       INDEXED                                       -
+       KEYS(10 0)                                     -
+       RECORDSIZE(200 200)                            -
+       CYLINDERS(10 10)                               -
+       FREESPACE(10 10))                              -
+       DATA (NAME(PROD.FILEDEMO.INDEX.DATA))          -
+       INDEX (NAME(PROD.FILEDEMO.INDEX.INDEX))
+/*
+//*
+//* STEP040 - REBUILD THE INDEXED COPY OF OUTDD SO THE ONLINE INQUIRY
+//* STEP CAN READ LAST NIGHT'S OUTPUT BY KEY.  SKIPPED IF THE FEED
+//* VALIDATION, THE CLUSTER DEFINE, OR FILEDEMO ITSELF FAILED - AN
+//* INDEX BUILT FROM A SHORT OR MISSING OUTDD WOULD LOOK COMPLETE
+//* WHILE SILENTLY LEAVING KEYS OUT.
+//*
+//STEP040  EXEC PGM=FILEIDX,COND=((4,GT,STEP010),(4,GT,STEP035),
+//             (4,GT,STEP020))
+//STEPLIB  DD DSN=PROD.FILEDEMO.LOADLIB,DISP=SHR
+//OUTDD    DD DSN=PROD.FILEDEMO.OUTPUT,DISP=SHR
+//IDXDD    DD DSN=PROD.FILEDEMO.INDEX,DISP=SHR
+//SYSOUT   DD SYSOUT=*
