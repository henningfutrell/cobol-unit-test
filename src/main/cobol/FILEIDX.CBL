@@ -0,0 +1,192 @@
+      **********************************************************************
+      * AUTHOR:    RJM
+      * DATE:      09 AUG 2026
+      * PURPOSE:   BUILD A KEY-ADDRESSABLE INDEXED COPY OF FILEDEMO'S
+      *            OUTPUT-FILE SO THE ONLINE INQUIRY STEP CAN READ A
+      *            SPECIFIC RECORD BY KEY INSTEAD OF SCANNING THE FLAT
+      *            OUTPUT-FILENAME DATASET TOP TO BOTTOM.  RUN AS A
+      *            STEP AFTER FILEDEMO IN THE OVERNIGHT JOB STREAM.
+      * MODIFICATION HISTORY:
+      *   09 AUG 2026  RJM    INITIAL VERSION.
+      *   09 AUG 2026  RJM    SWITCH TO 8-CHAR DDNAMES; ACCESS MODE
+      *                       RANDOM SO OUTPUT-FILE'S ARRIVAL-ORDER
+      *                       KEYS DON'T HAVE TO BE PRESORTED.
+      *   09 AUG 2026  RJM    ONLY CLOSE A FILE IF ITS OPEN ACTUALLY
+      *                       SUCCEEDED; SKIP RATHER THAN ABORT ON A
+      *                       DUPLICATE KEY, SINCE ONE REPEATED KEY
+      *                       SHOULDN'T KILL THE WHOLE INDEX REBUILD.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEIDX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT OUTPUT-FILE ASSIGN TO "OUTDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+      *    RANDOM ACCESS SO WRITE DOES NOT REQUIRE OUTPUT-FILE'S
+      *    INPUT-ARRIVAL-ORDER KEYS TO ALREADY BE IN ASCENDING KEY
+      *    SEQUENCE (A SEQUENTIAL-ACCESS WRITE WOULD REJECT THE
+      *    FIRST OUT-OF-SEQUENCE KEY WITH FILE STATUS 21).
+       SELECT INDEX-FILE ASSIGN TO "IDXDD"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FD-RECORD-KEY OF INDEX-RECORD
+           FILE STATUS IS WS-INDEX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD OUTPUT-FILE.
+           COPY FDRECORD REPLACING ==FD-RECORD== BY ==OUTPUT-RECORD==.
+
+       FD INDEX-FILE.
+           COPY FDRECORD REPLACING ==FD-RECORD== BY ==INDEX-RECORD==.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS.
+           05  WS-OUTPUT-FILE-STATUS      PIC X(02).
+               88  WS-OUTPUT-STATUS-OK          VALUE '00'.
+               88  WS-OUTPUT-STATUS-EOF         VALUE '10'.
+               88  WS-OUTPUT-STATUS-GOOD        VALUES '00' '10'.
+           05  WS-INDEX-FILE-STATUS       PIC X(02).
+               88  WS-INDEX-STATUS-OK           VALUE '00'.
+               88  WS-INDEX-STATUS-DUPLICATE-KEY VALUE '22'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+               88  WS-END-OF-FILE                     VALUE 'Y'.
+               88  WS-NOT-END-OF-FILE                 VALUE 'N'.
+           05  WS-ABORT-SWITCH             PIC X(01)  VALUE 'N'.
+               88  WS-ABORT-REQUESTED                 VALUE 'Y'.
+           05  WS-OUTPUT-OPEN-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-OUTPUT-FILE-OPEN                 VALUE 'Y'.
+           05  WS-INDEX-OPEN-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-INDEX-FILE-OPEN                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT               PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-LOAD-COUNT               PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-DUPLICATE-COUNT          PIC 9(09)  COMP  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 0200-READ-OUTPUT-FILE THRU 0200-EXIT
+               PERFORM 2000-LOAD-ONE-RECORD THRU 2000-EXIT
+                   UNTIL WS-END-OF-FILE OR WS-ABORT-REQUESTED
+           END-IF
+           PERFORM 9999-END THRU 9999-EXIT
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      *    INITIALIZATION
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-READ-COUNT WS-LOAD-COUNT WS-DUPLICATE-COUNT
+           SET WS-NOT-END-OF-FILE TO TRUE
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUTPUT-STATUS-OK
+               SET WS-OUTPUT-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY 'FILEIDX: OUTPUT-FILE OPEN FAILED, STATUS = '
+                       WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           IF NOT WS-ABORT-REQUESTED
+               OPEN OUTPUT INDEX-FILE
+               IF WS-INDEX-STATUS-OK
+                   SET WS-INDEX-FILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY 'FILEIDX: INDEX-FILE OPEN FAILED, STATUS = '
+                           WS-INDEX-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-REQUESTED TO TRUE
+               END-IF
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    OUTPUT-FILE READ
+      *----------------------------------------------------------------
+       0200-READ-OUTPUT-FILE.
+           READ OUTPUT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+                   GO TO 0200-EXIT
+           END-READ
+           IF NOT WS-OUTPUT-STATUS-GOOD
+               DISPLAY 'FILEIDX: OUTPUT-FILE READ ERROR, STATUS = '
+                       WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 0200-EXIT
+           END-IF
+           ADD 1 TO WS-READ-COUNT
+           .
+       0200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    LOAD ONE RECORD INTO THE INDEXED FILE, KEYED ON THE SAME
+      *    RECORD KEY FILEDEMO USES ON OUTPUT-FILE.
+      *----------------------------------------------------------------
+       2000-LOAD-ONE-RECORD.
+           MOVE SPACES TO INDEX-RECORD
+           MOVE CORRESPONDING OUTPUT-RECORD TO INDEX-RECORD
+           WRITE INDEX-RECORD
+           IF WS-INDEX-STATUS-OK
+               ADD 1 TO WS-LOAD-COUNT
+           ELSE
+               IF WS-INDEX-STATUS-DUPLICATE-KEY
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   DISPLAY 'FILEIDX: DUPLICATE KEY SKIPPED, KEY = '
+                           FD-RECORD-KEY OF INDEX-RECORD
+               ELSE
+                   DISPLAY 'FILEIDX: INDEX-FILE WRITE ERROR, STATUS = '
+                           WS-INDEX-FILE-STATUS
+                           ', KEY = ' FD-RECORD-KEY OF INDEX-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-REQUESTED TO TRUE
+               END-IF
+           END-IF
+           PERFORM 0200-READ-OUTPUT-FILE THRU 0200-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    END OF JOB
+      *----------------------------------------------------------------
+       9999-END.
+           IF WS-OUTPUT-FILE-OPEN
+               CLOSE OUTPUT-FILE
+               IF NOT WS-OUTPUT-STATUS-OK
+                   DISPLAY 'FILEIDX: OUTPUT-FILE CLOSE FAILED, '
+                           'STATUS = ' WS-OUTPUT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-INDEX-FILE-OPEN
+               CLOSE INDEX-FILE
+               IF NOT WS-INDEX-STATUS-OK
+                   DISPLAY 'FILEIDX: INDEX-FILE CLOSE FAILED, STATUS = '
+                           WS-INDEX-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           DISPLAY 'FILEIDX: RECORDS READ    = ' WS-READ-COUNT
+           DISPLAY 'FILEIDX: RECORDS LOADED  = ' WS-LOAD-COUNT
+           DISPLAY 'FILEIDX: DUPLICATE KEYS  = ' WS-DUPLICATE-COUNT
+           .
+       9999-EXIT.
+           EXIT.
