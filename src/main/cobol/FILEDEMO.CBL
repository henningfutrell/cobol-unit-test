@@ -2,6 +2,33 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      30 JUN 2015
       * PURPOSE:   DEMONSTRATE FILE MOCKING FEATURES OF ZUTZCPC.
+      *            DRIVES INPUT-FILE THROUGH EDIT AND ONTO OUTPUT-FILE
+      *            AND REJECT-FILE AS THE NIGHTLY COPY/TRANSFORM STEP.
+      *            SUPPORTS A MULTI-DATASET CONTROL FILE, CHECKPOINT/
+      *            RESTART, AND AN END-OF-JOB CONTROL REPORT.
+      * MODIFICATION HISTORY:
+      *   30 JUN 2015  DJN    INITIAL VERSION.
+      *   09 AUG 2026  RJM    DRIVE A REAL READ/WRITE LOOP TO EOF.
+      *   09 AUG 2026  RJM    ADOPT FDRECORD COPYBOOK LAYOUT.
+      *   09 AUG 2026  RJM    ADD REJECT-FILE FOR FAILED EDITS.
+      *   09 AUG 2026  RJM    CHECK FILE STATUS AFTER OPEN/READ.
+      *   09 AUG 2026  RJM    ADD END-OF-JOB CONTROL REPORT.
+      *   09 AUG 2026  RJM    ADD CHECKPOINT/RESTART SUPPORT.
+      *   09 AUG 2026  RJM    ADD 0300-VALIDATE-RECORD EDIT PARAGRAPH.
+      *   09 AUG 2026  RJM    ADD CONTROL-FILE MULTI-DATASET DRIVER.
+      *   09 AUG 2026  RJM    SWITCH TO 8-CHAR DDNAMES; TREAT AN OPEN
+      *                       BUT EMPTY CONTROL-FILE AS SINGLE-DATASET
+      *                       MODE; CHECK CHECKPOINT-FILE/SUMMARY-
+      *                       REPORT-FILE STATUS; FIX REPORT LAYOUT.
+      *   09 AUG 2026  RJM    RECEIVE THE RESTART PARM VIA THE LINKAGE
+      *                       SECTION INSTEAD OF COMMAND-LINE; CHECK
+      *                       WRITE STATUS ON CHECKPOINT/SUMMARY
+      *                       FILES; CHECK CHECKPOINT READ STATUS;
+      *                       VERIFY THE CHECKPOINTED KEY ON RESTART.
+      *   09 AUG 2026  RJM    ONLY CLOSE OUTPUT-FILE/REJECT-FILE IF
+      *                       THEIR OPEN ACTUALLY SUCCEEDED; BOUND THE
+      *                       PARM MOVE TO THE CALLER'S SUPPLIED
+      *                       LENGTH INSTEAD OF THE FULL LINKAGE AREA.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILEDEMO.
@@ -9,42 +36,633 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT INPUT-FILE ASSIGN TO INPUT-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL       
+       SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-DATASET-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-INPUT-FILE-STATUS.
 
-       SELECT OUTPUT-FILE ASSIGN TO OUTPUT-FILENAME
-           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUTPUT-FILE ASSIGN TO "OUTDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       SELECT REJECT-FILE ASSIGN TO "REJDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OTHER-FILE-STATUS.
+
+       SELECT CONTROL-FILE ASSIGN TO "CTLDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO "CKPTDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       SELECT SUMMARY-REPORT-FILE ASSIGN TO "RPTDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUMMARY-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD INPUT-FILE.
-       01 INPUT-RECORD PIC X(200).
+           COPY FDRECORD REPLACING ==FD-RECORD== BY ==INPUT-RECORD==.
 
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(200).      
+           COPY FDRECORD REPLACING ==FD-RECORD== BY ==OUTPUT-RECORD==.
+
+       FD REJECT-FILE.
+           COPY FDRECORD REPLACING ==FD-RECORD== BY ==REJECT-RECORD==.
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD                  PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD                PIC X(51).
+
+       FD SUMMARY-REPORT-FILE.
+       01 SUMMARY-REPORT-RECORD           PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+       01  WS-INPUT-DATASET-NAME          PIC X(80)  VALUE SPACES.
+
        01  WS-FILE-STATUS.
-           05  WS-INPUT-FILE-STATUS   PIC X(02).
-           05  WS-OUTPUT-FILE-STATUS  PIC X(02).
-           05  WS-OTHER-FILE-STATUS   PIC X(02).
+           05  WS-INPUT-FILE-STATUS       PIC X(02).
+               88  WS-INPUT-STATUS-OK           VALUE '00'.
+               88  WS-INPUT-STATUS-EOF          VALUE '10'.
+               88  WS-INPUT-STATUS-GOOD         VALUES '00' '10'.
+           05  WS-OUTPUT-FILE-STATUS      PIC X(02).
+               88  WS-OUTPUT-STATUS-OK          VALUE '00'.
+               88  WS-OUTPUT-STATUS-GOOD        VALUES '00' '10'.
+           05  WS-OTHER-FILE-STATUS       PIC X(02).
+               88  WS-OTHER-STATUS-OK           VALUE '00'.
+               88  WS-OTHER-STATUS-GOOD         VALUES '00' '10'.
+
+       01  WS-MORE-FILE-STATUS.
+           05  WS-CONTROL-FILE-STATUS     PIC X(02).
+               88  WS-CONTROL-STATUS-OK         VALUE '00'.
+               88  WS-CONTROL-STATUS-GOOD       VALUES '00' '10'.
+           05  WS-CHECKPOINT-FILE-STATUS  PIC X(02).
+               88  WS-CHECKPOINT-STATUS-OK      VALUE '00'.
+               88  WS-CHECKPOINT-STATUS-GOOD    VALUES '00' '10'.
+           05  WS-SUMMARY-FILE-STATUS     PIC X(02).
+               88  WS-SUMMARY-STATUS-OK         VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(01)  VALUE 'N'.
+               88  WS-END-OF-FILE                     VALUE 'Y'.
+               88  WS-NOT-END-OF-FILE                 VALUE 'N'.
+           05  WS-CONTROL-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-CONTROL-END-OF-FILE             VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SWITCH    PIC X(01)  VALUE 'N'.
+               88  WS-CHECKPOINT-END-OF-FILE          VALUE 'Y'.
+           05  WS-ABORT-SWITCH             PIC X(01)  VALUE 'N'.
+               88  WS-ABORT-REQUESTED                 VALUE 'Y'.
+           05  WS-RECORD-VALID-SWITCH      PIC X(01)  VALUE 'Y'.
+               88  WS-RECORD-VALID                    VALUE 'Y'.
+               88  WS-RECORD-INVALID                  VALUE 'N'.
+           05  WS-MULTI-FILE-SWITCH        PIC X(01)  VALUE 'N'.
+               88  WS-MULTI-FILE-MODE                 VALUE 'Y'.
+           05  WS-RESTART-SWITCH           PIC X(01)  VALUE 'N'.
+               88  WS-RESTART-REQUESTED                VALUE 'Y'.
+           05  WS-SKIP-SWITCH              PIC X(01)  VALUE 'N'.
+               88  WS-SKIPPING-TO-CHECKPOINT           VALUE 'Y'.
+           05  WS-OUTPUT-OPEN-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-OUTPUT-FILE-OPEN                 VALUE 'Y'.
+           05  WS-REJECT-OPEN-SWITCH       PIC X(01)  VALUE 'N'.
+               88  WS-REJECT-FILE-OPEN                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT               PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-WRITE-COUNT              PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-FILE-READ-COUNT          PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-FILE-SEQUENCE-NUMBER     PIC 9(05)  COMP  VALUE ZERO.
+           05  WS-CHECKPOINT-QUOTIENT      PIC 9(09)  COMP  VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER     PIC 9(09)  COMP  VALUE ZERO.
+
+       77  WS-CHECKPOINT-INTERVAL          PIC 9(05)  COMP  VALUE 1000.
+       77  WS-PARM-MOVE-LENGTH             PIC 9(04)  COMP  VALUE ZERO.
+
+       01  WS-PARM-AREA.
+           05  WS-PARM-TEXT                PIC X(20)  VALUE SPACES.
+
+       01  WS-CONTROL-RECORD-AREA.
+           05  WS-CONTROL-DATASET-NAME     PIC X(80).
+
+       01  WS-CHECKPOINT-RECORD-AREA.
+           05  WS-CKPT-FILE-SEQ       PIC 9(05).
+           05  WS-CKPT-RECORD-COUNT        PIC 9(09).
+           05  WS-CKPT-LAST-KEY            PIC X(10).
+           05  WS-CKPT-READ-COUNT          PIC 9(09).
+           05  WS-CKPT-WRITE-COUNT         PIC 9(09).
+           05  WS-CKPT-REJECT-COUNT        PIC 9(09).
+
+       01  WS-RUN-DATE                     PIC 9(08)  VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  WS-REPORT-LABEL             PIC X(30)  VALUE SPACES.
+           05  WS-REPORT-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(39)  VALUE SPACES.
+
+       01  WS-REPORT-DATE-LINE.
+           05  WS-REPORT-DATE-LABEL        PIC X(30)  VALUE SPACES.
+           05  WS-REPORT-DATE-VALUE        PIC 9(08).
+           05  FILLER                      PIC X(42)  VALUE SPACES.
+
+       01  WS-REPORT-TEXT-LINE             PIC X(80)  VALUE SPACES.
+
+       LINKAGE SECTION.
+
+      *    STANDARD MVS PARM LAYOUT - A HALFWORD BINARY LENGTH
+      *    FOLLOWED BY THE PARM TEXT ITSELF, AS PASSED FROM THE
+      *    EXEC STATEMENT'S PARM= OPERAND.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+           05  LK-PARM-TEXT            PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 2000-PROCESS-ALL-FILES THRU 2000-EXIT
+           END-IF
+           PERFORM 9999-END THRU 9999-EXIT
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      *    INITIALIZATION
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-READ-COUNT WS-WRITE-COUNT WS-REJECT-COUNT
+                        WS-FILE-SEQUENCE-NUMBER
+           SET WS-NOT-END-OF-FILE TO TRUE
+           PERFORM 1100-GET-PARAMETERS THRU 1100-EXIT
+           PERFORM 1200-BUILD-FILE-LIST THRU 1200-EXIT
+           IF WS-RESTART-REQUESTED
+               PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+           END-IF
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 1400-OPEN-OUTPUT-FILES THRU 1400-EXIT
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-GET-PARAMETERS.
+           MOVE SPACES TO WS-PARM-TEXT
+           IF LK-PARM-LENGTH > ZERO
+               MOVE LK-PARM-LENGTH TO WS-PARM-MOVE-LENGTH
+               IF WS-PARM-MOVE-LENGTH > 20
+                   MOVE 20 TO WS-PARM-MOVE-LENGTH
+               END-IF
+               MOVE LK-PARM-TEXT (1:WS-PARM-MOVE-LENGTH)
+                   TO WS-PARM-TEXT (1:WS-PARM-MOVE-LENGTH)
+           END-IF
+           IF WS-PARM-TEXT (1:7) = 'RESTART'
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+      *    THE CONTROL-FILE DD IS OPTIONAL (A DD DUMMY ON A SINGLE-
+      *    FEED NIGHT).  A CONTROL-FILE THAT OPENS AND YIELDS AT
+      *    LEAST ONE RECORD MEANS A CALLER SUPPLIED A MULTI-DATASET
+      *    LIST; A CONTROL-FILE THAT WON'T OPEN, OR THAT OPENS BUT
+      *    IS EMPTY, FALLS BACK TO THE SINGLE DEFAULT INDD
+      *    ASSIGNMENT, AS BEFORE.  THE FIRST RECORD READ HERE IS
+      *    CONSUMED, SO 2000-PROCESS-ALL-FILES MUST NOT RE-READ IT
+      *    BEFORE PROCESSING THE FIRST DATASET.
+       1200-BUILD-FILE-LIST.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS-OK
+               PERFORM 2100-NEXT-CONTROL-RECORD THRU 2100-EXIT
+               IF WS-CONTROL-END-OF-FILE
+                   CLOSE CONTROL-FILE
+                   MOVE 'INDD' TO WS-INPUT-DATASET-NAME
+               ELSE
+                   SET WS-MULTI-FILE-MODE TO TRUE
+               END-IF
+           ELSE
+               MOVE 'INDD' TO WS-INPUT-DATASET-NAME
+           END-IF
+           .
+       1200-EXIT.
+           EXIT.
 
-       01  WS-RECORD-AREAS.
-           05  WS-INPUT-RECORD        PIC X(200).
-           05  WS-OUTPUT-RECORD       PIC X(200).    
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS-OK
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD-AREA
+                   AT END
+                       SET WS-CHECKPOINT-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-CHECKPOINT-STATUS-GOOD
+                   DISPLAY 'FILEDEMO: CHECKPOINT-FILE READ ERROR, '
+                           'STATUS = ' WS-CHECKPOINT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-REQUESTED TO TRUE
+                   CLOSE CHECKPOINT-FILE
+                   GO TO 1300-EXIT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               IF WS-CHECKPOINT-END-OF-FILE
+                   DISPLAY 'FILEDEMO: RESTART REQUESTED BUT CHECKPOINT '
+                           'FILE IS EMPTY, STARTING FROM THE BEGINNING'
+                   MOVE 'N' TO WS-RESTART-SWITCH
+               ELSE
+                   MOVE WS-CKPT-READ-COUNT   TO WS-READ-COUNT
+                   MOVE WS-CKPT-WRITE-COUNT  TO WS-WRITE-COUNT
+                   MOVE WS-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               END-IF
+           ELSE
+               DISPLAY 'FILEDEMO: RESTART REQUESTED BUT NO CHECKPOINT '
+                       'FOUND, STARTING FROM THE BEGINNING'
+               MOVE 'N' TO WS-RESTART-SWITCH
+           END-IF
+           .
+       1300-EXIT.
+           EXIT.
+
+       1400-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           IF WS-OUTPUT-STATUS-OK
+               SET WS-OUTPUT-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY 'FILEDEMO: OUTPUT-FILE OPEN FAILED, STATUS = '
+                       WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-OTHER-STATUS-OK
+               SET WS-REJECT-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY 'FILEDEMO: REJECT-FILE OPEN FAILED, STATUS = '
+                       WS-OTHER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           .
+       1400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    DRIVING LOOP - ONE OR MANY INPUT DATASETS
+      *----------------------------------------------------------------
+       2000-PROCESS-ALL-FILES.
+           IF WS-MULTI-FILE-MODE
+      *        1200-BUILD-FILE-LIST ALREADY READ THE FIRST CONTROL
+      *        RECORD (TO TELL A REAL LIST APART FROM AN EMPTY ONE),
+      *        SO THE LOOP BELOW STARTS DIRECTLY WITH THAT DATASET.
+               PERFORM 2200-PROCESS-ONE-FILE THRU 2200-EXIT
+                   UNTIL WS-CONTROL-END-OF-FILE OR WS-ABORT-REQUESTED
+               CLOSE CONTROL-FILE
+           ELSE
+               ADD 1 TO WS-FILE-SEQUENCE-NUMBER
+               PERFORM 2200-PROCESS-ONE-FILE THRU 2200-EXIT
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-NEXT-CONTROL-RECORD.
+           READ CONTROL-FILE INTO WS-CONTROL-RECORD-AREA
+               AT END
+                   SET WS-CONTROL-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-CONTROL-STATUS-GOOD
+               DISPLAY 'FILEDEMO: CONTROL-FILE READ ERROR, STATUS = '
+                       WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           IF NOT WS-CONTROL-END-OF-FILE AND NOT WS-ABORT-REQUESTED
+               ADD 1 TO WS-FILE-SEQUENCE-NUMBER
+               MOVE WS-CONTROL-DATASET-NAME TO WS-INPUT-DATASET-NAME
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+      *    ON RESTART, DATASETS AHEAD OF THE CHECKPOINTED ONE ARE
+      *    ASSUMED ALREADY WRITTEN TO OUTPUT-FILE/REJECT-FILE AND ARE
+      *    SKIPPED ENTIRELY.
+       2200-PROCESS-ONE-FILE.
+           IF WS-RESTART-REQUESTED
+                   AND WS-FILE-SEQUENCE-NUMBER < WS-CKPT-FILE-SEQ
+               CONTINUE
+           ELSE
+               PERFORM 0100-OPEN-INPUT THRU 0100-EXIT
+               IF NOT WS-ABORT-REQUESTED
+                   MOVE ZERO TO WS-FILE-READ-COUNT
+                   SET WS-NOT-END-OF-FILE TO TRUE
+                   IF WS-RESTART-REQUESTED
+                       AND WS-FILE-SEQUENCE-NUMBER = WS-CKPT-FILE-SEQ
+                       PERFORM 2400-SKIP-TO-CHECKPOINT THRU 2400-EXIT
+                   END-IF
+                   PERFORM 0200-READ-INPUT-FILE THRU 0200-EXIT
+                   PERFORM 2300-PROCESS-ONE-RECORD THRU 2300-EXIT
+                       UNTIL WS-END-OF-FILE OR WS-ABORT-REQUESTED
+                   PERFORM 0900-CLOSE-INPUT THRU 0900-EXIT
+               END-IF
+           END-IF
+           IF WS-MULTI-FILE-MODE AND NOT WS-ABORT-REQUESTED
+               PERFORM 2100-NEXT-CONTROL-RECORD THRU 2100-EXIT
+           END-IF
+           .
+       2200-EXIT.
+           EXIT.
+
+       2300-PROCESS-ONE-RECORD.
+           PERFORM 0300-VALIDATE-RECORD THRU 0300-EXIT
+           IF WS-RECORD-VALID
+               PERFORM 0800-WRITE-OUTPUT-RECORD THRU 0800-EXIT
+           ELSE
+               PERFORM 0850-WRITE-REJECT-RECORD THRU 0850-EXIT
+           END-IF
+           PERFORM 0700-CHECKPOINT THRU 0700-EXIT
+           PERFORM 0200-READ-INPUT-FILE THRU 0200-EXIT
+           .
+       2300-EXIT.
+           EXIT.
 
-       PROCEDURE DIVISION.           
+      *    SKIP FORWARD OVER RECORDS THIS RUN ALREADY WROTE BEFORE THE
+      *    ABEND, WITHOUT RECOUNTING OR REWRITING THEM.  THE LAST KEY
+      *    WRITTEN TO THE CHECKPOINT IS THEN COMPARED AGAINST THE KEY
+      *    OF THE RECORD LANDED ON, SO A RESTART AGAINST A DATASET
+      *    THAT NO LONGER MATCHES WHAT WAS CHECKPOINTED IS CAUGHT
+      *    INSTEAD OF SILENTLY RESUMING AT THE WRONG POINT.
+       2400-SKIP-TO-CHECKPOINT.
+           SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+           PERFORM 0200-READ-INPUT-FILE THRU 0200-EXIT
+               UNTIL WS-FILE-READ-COUNT >= WS-CKPT-RECORD-COUNT
+                   OR WS-END-OF-FILE OR WS-ABORT-REQUESTED
+           MOVE 'N' TO WS-SKIP-SWITCH
+           IF NOT WS-END-OF-FILE AND NOT WS-ABORT-REQUESTED
+               IF FD-RECORD-KEY OF INPUT-RECORD NOT = WS-CKPT-LAST-KEY
+                   DISPLAY 'FILEDEMO: RESTART KEY MISMATCH, EXPECTED '
+                           WS-CKPT-LAST-KEY ' GOT '
+                           FD-RECORD-KEY OF INPUT-RECORD
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-REQUESTED TO TRUE
+               END-IF
+           END-IF
+           .
+       2400-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------------
+      *    INPUT-FILE OPEN / READ / CLOSE
+      *----------------------------------------------------------------
        0100-OPEN-INPUT.
-           OPEN INPUT INPUT-FILE  
+           OPEN INPUT INPUT-FILE
+           IF NOT WS-INPUT-STATUS-OK
+               DISPLAY 'FILEDEMO: INPUT-FILE OPEN FAILED, STATUS = '
+                       WS-INPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
            .
+       0100-EXIT.
+           EXIT.
 
        0200-READ-INPUT-FILE.
            READ INPUT-FILE
-           .    
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+                   GO TO 0200-EXIT
+           END-READ
+           IF NOT WS-INPUT-STATUS-GOOD
+               DISPLAY 'FILEDEMO: INPUT-FILE READ ERROR, STATUS = '
+                       WS-INPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+               GO TO 0200-EXIT
+           END-IF
+           ADD 1 TO WS-FILE-READ-COUNT
+           IF NOT WS-SKIPPING-TO-CHECKPOINT
+               ADD 1 TO WS-READ-COUNT
+           END-IF
+           .
+       0200-EXIT.
+           EXIT.
+
+       0300-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           IF FD-RECORD-KEY OF INPUT-RECORD = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF FD-RECORD-AMOUNT-1 OF INPUT-RECORD NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF FD-RECORD-AMOUNT-2 OF INPUT-RECORD NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF FD-RECORD-DATE OF INPUT-RECORD NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF NOT FD-STATUS-VALID-CODES OF INPUT-RECORD
+               SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           .
+       0300-EXIT.
+           EXIT.
 
+       0700-CHECKPOINT.
+           DIVIDE WS-FILE-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 0710-WRITE-CHECKPOINT-RECORD THRU 0710-EXIT
+           END-IF
+           .
+       0700-EXIT.
+           EXIT.
+
+       0710-WRITE-CHECKPOINT-RECORD.
+           MOVE WS-FILE-SEQUENCE-NUMBER      TO WS-CKPT-FILE-SEQ
+           MOVE WS-FILE-READ-COUNT           TO WS-CKPT-RECORD-COUNT
+           MOVE FD-RECORD-KEY OF INPUT-RECORD TO WS-CKPT-LAST-KEY
+           MOVE WS-READ-COUNT                TO WS-CKPT-READ-COUNT
+           MOVE WS-WRITE-COUNT               TO WS-CKPT-WRITE-COUNT
+           MOVE WS-REJECT-COUNT              TO WS-CKPT-REJECT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS-OK
+               WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-RECORD-AREA
+               IF NOT WS-CHECKPOINT-STATUS-OK
+                   DISPLAY 'FILEDEMO: CHECKPOINT-FILE WRITE FAILED, '
+                           'STATUS = ' WS-CHECKPOINT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABORT-REQUESTED TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'FILEDEMO: CHECKPOINT-FILE OPEN FAILED, '
+                       'STATUS = ' WS-CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           .
+       0710-EXIT.
+           EXIT.
+
+      *    A CLEAN FINISH CLEARS THE CHECKPOINT SO THE NEXT NORMAL RUN
+      *    DOES NOT MISTAKE IT FOR AN UNFINISHED RESTART.
+       0720-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS-OK
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'FILEDEMO: CHECKPOINT-FILE CLEAR FAILED, '
+                       'STATUS = ' WS-CHECKPOINT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+       0720-EXIT.
+           EXIT.
+
+       0800-WRITE-OUTPUT-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE CORRESPONDING INPUT-RECORD TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           IF WS-OUTPUT-STATUS-GOOD
+               ADD 1 TO WS-WRITE-COUNT
+           ELSE
+               DISPLAY 'FILEDEMO: OUTPUT-FILE WRITE ERROR, STATUS = '
+                       WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           .
+       0800-EXIT.
+           EXIT.
+
+       0850-WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE CORRESPONDING INPUT-RECORD TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           IF WS-OTHER-STATUS-GOOD
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               DISPLAY 'FILEDEMO: REJECT-FILE WRITE ERROR, STATUS = '
+                       WS-OTHER-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABORT-REQUESTED TO TRUE
+           END-IF
+           .
+       0850-EXIT.
+           EXIT.
+
+       0900-CLOSE-INPUT.
+           CLOSE INPUT-FILE
+           .
+       0900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *    END OF JOB
+      *----------------------------------------------------------------
        9999-END.
-           .
\ No newline at end of file
+           IF WS-OUTPUT-FILE-OPEN
+               CLOSE OUTPUT-FILE
+               IF NOT WS-OUTPUT-STATUS-OK
+                   DISPLAY 'FILEDEMO: OUTPUT-FILE CLOSE FAILED, '
+                           'STATUS = ' WS-OUTPUT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           IF WS-REJECT-FILE-OPEN
+               CLOSE REJECT-FILE
+               IF NOT WS-OTHER-STATUS-OK
+                   DISPLAY 'FILEDEMO: REJECT-FILE CLOSE FAILED, '
+                           'STATUS = ' WS-OTHER-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 0720-CLEAR-CHECKPOINT THRU 0720-EXIT
+           END-IF
+           PERFORM 4000-WRITE-SUMMARY-REPORT THRU 4000-EXIT
+           .
+       9999-EXIT.
+           EXIT.
+
+       4000-WRITE-SUMMARY-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF NOT WS-SUMMARY-STATUS-OK
+               DISPLAY 'FILEDEMO: SUMMARY-REPORT-FILE OPEN FAILED, '
+                       'STATUS = ' WS-SUMMARY-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GO TO 4000-EXIT
+           END-IF
+           MOVE 'FILEDEMO - NIGHTLY CONTROL REPORT'
+               TO WS-REPORT-TEXT-LINE
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-TEXT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-DATE-LINE
+           MOVE 'RUN DATE (YYYYMMDD)' TO WS-REPORT-DATE-LABEL
+           MOVE WS-RUN-DATE TO WS-REPORT-DATE-VALUE
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-DATE-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'DATASETS PROCESSED' TO WS-REPORT-LABEL
+           MOVE WS-FILE-SEQUENCE-NUMBER TO WS-REPORT-COUNT
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'INPUT RECORDS READ' TO WS-REPORT-LABEL
+           MOVE WS-READ-COUNT TO WS-REPORT-COUNT
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'OUTPUT RECORDS WRITTEN' TO WS-REPORT-LABEL
+           MOVE WS-WRITE-COUNT TO WS-REPORT-COUNT
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'RECORDS REJECTED' TO WS-REPORT-LABEL
+           MOVE WS-REJECT-COUNT TO WS-REPORT-COUNT
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'RETURN CODE' TO WS-REPORT-LABEL
+           MOVE RETURN-CODE TO WS-REPORT-COUNT
+           WRITE SUMMARY-REPORT-RECORD FROM WS-REPORT-LINE
+           IF NOT WS-SUMMARY-STATUS-OK
+               GO TO 4000-WRITE-ERROR
+           END-IF
+           CLOSE SUMMARY-REPORT-FILE
+           GO TO 4000-EXIT
+           .
+       4000-WRITE-ERROR.
+           DISPLAY 'FILEDEMO: SUMMARY-REPORT-FILE WRITE FAILED, '
+                   'STATUS = ' WS-SUMMARY-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE SUMMARY-REPORT-FILE
+           .
+       4000-EXIT.
+           EXIT.
