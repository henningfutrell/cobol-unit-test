@@ -0,0 +1,19 @@
+      **********************************************************************
+      * COPYBOOK:  FDRECORD
+      * PURPOSE:   COMMON RECORD LAYOUT FOR INPUT-FILE, OUTPUT-FILE AND
+      *            REJECT-FILE IN FILEDEMO.  REPLACE FD-RECORD WITH THE
+      *            APPROPRIATE 01-LEVEL NAME AT THE COPY STATEMENT.
+      * MODIFICATION HISTORY:
+      *   09 AUG 2026  MAINT  INITIAL VERSION - REPLACES PIC X(200) BLOB.
+      **********************************************************************
+       01  FD-RECORD.
+           05  FD-RECORD-KEY            PIC X(10).
+           05  FD-RECORD-AMOUNT-1       PIC S9(09)V99.
+           05  FD-RECORD-AMOUNT-2       PIC S9(09)V99.
+           05  FD-RECORD-DATE           PIC 9(08).
+           05  FD-RECORD-STATUS-CODE    PIC X(02).
+               88  FD-STATUS-ACTIVE         VALUE 'AC'.
+               88  FD-STATUS-CLOSED         VALUE 'CL'.
+               88  FD-STATUS-PENDING        VALUE 'PE'.
+               88  FD-STATUS-VALID-CODES    VALUES 'AC' 'CL' 'PE'.
+           05  FILLER                   PIC X(158).
